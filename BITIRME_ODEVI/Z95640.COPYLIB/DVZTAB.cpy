@@ -0,0 +1,19 @@
+      *-----------------------
+      * Copyright Contributors to the COBOL Programming Course
+      * SPDX-License-Identifier: CC-BY-4.0
+      *-----------------------
+      * DVZTAB - currency codes (DVZ) this shop actually supports.
+      * COPY into WORKING-STORAGE and PERFORM H-xxx-VALIDATE-DVZ
+      * style lookups before trusting an inbound INP-DVZ/ACCT
+      * currency value. Numeric ISO 4217 codes:
+      * 949=TRY, 840=USD, 978=EUR, 826=GBP, 392=JPY.
+      *-----------------------
+       01  WS-DVZ-TABLE-AREA.
+           05  WS-DVZ-LIST-VALUES      PIC X(15) VALUE
+               '949840978826392'.
+           05  WS-DVZ-LIST REDEFINES WS-DVZ-LIST-VALUES
+                                      PIC 9(03) OCCURS 5 TIMES.
+       01  WS-DVZ-SUB                  PIC 9(02).
+       01  WS-DVZ-VALID-SW             PIC X(01).
+           88  WS-DVZ-IS-VALID                 VALUE 'Y'.
+           88  WS-DVZ-IS-INVALID               VALUE 'N'.
