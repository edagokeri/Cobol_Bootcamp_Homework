@@ -0,0 +1,17 @@
+      *-----------------------
+      * Copyright Contributors to the COBOL Programming Course
+      * SPDX-License-Identifier: CC-BY-4.0
+      *-----------------------
+      * ACCTFLD - shared ACCT-REC record layout. COPYed by PBEGIDX's
+      * FD ACCT-REC and by ALTPROGC's WORKING-STORAGE CICS I/O area
+      * so the indexed account layout is defined exactly once.
+      *-----------------------
+       01  ACCT-FIELDS.
+           05  ACCT-SEQ            PIC X(05).
+           05  ACCT-AD             PIC X(15).
+           05  ACCT-SOYAD          PIC X(15).
+           05  ACCT-DTAR           PIC X(08).
+           05  ACCT-TODAY          PIC X(08).
+           05  ACCT-STATUS         PIC X(01).
+               88  ACCT-ACTIVE               VALUE 'A'.
+               88  ACCT-INACTIVE             VALUE 'I'.
