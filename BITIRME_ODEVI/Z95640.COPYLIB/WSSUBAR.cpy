@@ -0,0 +1,48 @@
+      *-----------------------
+      * Copyright Contributors to the COBOL Programming Course
+      * SPDX-License-Identifier: CC-BY-4.0
+      *-----------------------
+      * WSSUBAR - shared linkage area passed on every
+      * CALL WS-PBEGIDX / CALL WS-ALTPROG in the PBEG006 batch
+      * stream. Keep PBEG006, PBEGIDX and ALTPROG COPYing this
+      * same layout so the three programs never drift apart.
+      *-----------------------
+       01  WS-SUB-AREA.
+           05 WS-SUB-FUNC   PIC 9(01).
+              88 WS-FUNC-OPEN         VALUE 1.
+              88 WS-FUNC-READ         VALUE 2.
+              88 WS-FUNC-UPDATE       VALUE 3.
+              88 WS-FUNC-DELETE       VALUE 4.
+              88 WS-FUNC-CLOSE        VALUE 9.
+           05 WS-SUB-ID     PIC 9(05).
+           05 WS-SUB-DVZ    PIC 9(03).
+           05 WS-SUB-RC     PIC 9(02).
+               88 WS-SUB-RC-OK             VALUE 00.
+               88 WS-SUB-RC-NOTFOUND       VALUE 10.
+               88 WS-SUB-RC-BADDATA        VALUE 20.
+           05 WS-SUB-DATA.
+               07 WS-SUB-FNAME  PIC X(15).
+               07 WS-SUB-LNAME  PIC X(15).
+               07 WS-SUB-FILLER PIC X(29).
+      *    report run-mode, set by PBEG006 on the OPEN call and read
+      *    back by PBEGIDX's account sweep. Kept outside WS-SUB-DATA
+      *    since PBEG006 does MOVE SPACES TO WS-SUB-DATA on every
+      *    per-transaction call, which would erase it if it lived
+      *    inside that group.
+           05 WS-SUB-MODE   PIC X(01).
+               88 WS-SUB-MODE-FULL       VALUE 'F'.
+               88 WS-SUB-MODE-INACTIVE   VALUE 'I'.
+      *    stale-date exception report threshold (in days), also set
+      *    by PBEG006 on the OPEN call from its own JCL PARM so an
+      *    operator can change it without a recompile; kept outside
+      *    WS-SUB-DATA for the same reason as WS-SUB-MODE above.
+           05 WS-SUB-THRESHOLD PIC 9(05).
+      *    name as it stood before this UPDATE's transformation,
+      *    echoed back so PBEG006 can show OUTFILE what a name was
+      *    corrected from as well as what it was corrected to. Kept
+      *    outside WS-SUB-DATA for the same reason as WS-SUB-MODE
+      *    above - WS-SUB-FNAME/WS-SUB-LNAME inside that group get
+      *    overwritten with the post-transformation name before the
+      *    CALL returns, so the pre-image has to live somewhere else.
+           05 WS-SUB-FNAME-PRE PIC X(15).
+           05 WS-SUB-LNAME-PRE PIC X(15).
