@@ -11,104 +11,350 @@
       *--------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IDX-FILE   ASSIGN  PRTLINE
+           SELECT PRINT-LINE ASSIGN  PRTLINE
                              STATUS  PRT-ST.
            SELECT ACCT-REC   ASSIGN  ACCTREC
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS ACCT-SEQ
                              STATUS  ACCT-ST.
+           SELECT EXCPT-FILE ASSIGN  EXCPTRPT
+                             STATUS  EXCPT-ST.
+           SELECT SORT-WORK  ASSIGN  SORTWK01.
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
        FD  PRINT-LINE  RECORDING MODE F.
        01  PRINT-REC.
-           05  PRINT-SEQ             PIC X(04).
+           05  PRINT-SEQ             PIC X(05).
            05  PRINT-AD              PIC X(15).
            05  PRINT-SOYAD           PIC X(15).
            05  PRINT-DTAR            PIC X(08).
            05  PRINT-TODAY           PIC X(08).
-           05  PRINT-FARK            PIC X(05).
+           05  PRINT-FARK            PIC X(06).
 
       *
-       FD  ACCT-REC RECORDING MODE F.
-       01  ACCT-FIELDS.
-           05  ACCT-SEQ            PIC X(04).
-           05  ACCT-AD             PIC X(15).
-           05  ACCT-SOYAD          PIC X(15).
-           05  ACCT-DTAR           PIC X(08).
-           05  ACCT-TODAY          PIC X(08).
+      *    stale-date exception report: only the accounts whose
+      *    PRINT-FARK exceeds WS-FARK-THRESHOLD, sorted by surname
+       FD  EXCPT-FILE  RECORDING MODE F.
+       01  EXCPT-REC.
+           05  EXCPT-SEQ             PIC X(05).
+           05  EXCPT-AD              PIC X(15).
+           05  EXCPT-SOYAD           PIC X(15).
+           05  EXCPT-FARK            PIC X(06).
+      *
+       SD  SORT-WORK.
+       01  SORT-WORK-REC.
+           05  SRT-SOYAD             PIC X(15).
+           05  SRT-SEQ               PIC X(05).
+           05  SRT-AD                PIC X(15).
+           05  SRT-FARK              PIC X(06).
+      *
+       FD  ACCT-REC  RECORDING MODE F.
+       COPY ACCTFLD.
       *
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
+           05  WS-ALTPROG       PIC X(08) VALUE 'ALTPROG'.
            05  PRT-ST           PIC 9(02).
                88 PRT-SUCCESS            VALUE 00 97.
            05  ACCT-ST          PIC 9(02).
                88 ACCT-EOF                VALUE 10.
                88 ACCT-SUCCESS            VALUE 00 97.
+               88 ACCT-NOTFOUND           VALUE 23.
+           05  EXCPT-ST         PIC 9(02).
+               88 EXCPT-SUCCESS           VALUE 00 97.
 
-           05  WS-FUNCTION      PIC X(01).
-               88 WS-FUNC-OPEN         VALUE 1.
-               88 WS-FUNC-READ         VALUE 2.
-               88 WS-FUNC-UPDATE       VALUE 3.
-               88 WS-FUNC-CLOSE        VALUE 9.
-           
-           05  WS-INT-D         PIC 9(07).
-           05  WS-INT-T         PIC 9(07).
+           05  WS-KEY-ID        PIC 9(05).
+      *    stale-date threshold, in days, for the exception report;
+      *    loaded from WS-SUB-THRESHOLD on the OPEN call so an
+      *    operator can change it via PBEG006's JCL PARM without a
+      *    recompile
+           05  WS-FARK-THRESHOLD PIC 9(05) VALUE 30.
+           05  WS-SORT-AT-END    PIC X(01) VALUE 'N'.
+               88 WS-SORT-EOF              VALUE 'Y'.
+      *    page headers / control-break subtotals by surname
+      *    initial for the PRINT-LINE report
+       01  WS-REPORT-CONTROL.
+           05  WS-PAGE-NO           PIC 9(03) VALUE ZERO.
+           05  WS-LINE-COUNT        PIC 9(02) VALUE 99.
+           05  WS-LINES-PER-PAGE    PIC 9(02) VALUE 20.
+           05  WS-PREV-INITIAL      PIC X(01) VALUE SPACE.
+           05  WS-BREAK-COUNT       PIC 9(05) VALUE ZERO.
+       01  WS-TITLE-LINE.
+           05  FILLER               PIC X(10) VALUE SPACES.
+      *    overridden with an inactive-accounts title when the run
+      *    mode calls for it
+           05  WS-TITLE-TEXT        PIC X(30)
+                                     VALUE 'ACCOUNT DATE REVIEW REPORT'.
+           05  FILLER               PIC X(06) VALUE 'PAGE'.
+           05  WS-PAGE-NO-ED        PIC ZZ9.
+           05  FILLER               PIC X(07) VALUE SPACES.
+       01  WS-COLUMN-HDR-LINE.
+           05  FILLER               PIC X(05) VALUE 'SEQ'.
+           05  FILLER               PIC X(16) VALUE 'NAME'.
+           05  FILLER               PIC X(16) VALUE 'SURNAME'.
+           05  FILLER               PIC X(09) VALUE 'DATE-AR'.
+           05  FILLER               PIC X(09) VALUE 'TODAY'.
+           05  FILLER               PIC X(01) VALUE SPACE.
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER               PIC X(20) VALUE SPACES.
+           05  FILLER               PIC X(12) VALUE 'SUBTOTAL:'.
+           05  WS-SUBTOTAL-CNT-ED   PIC ZZZZ9.
+           05  FILLER               PIC X(19) VALUE SPACES.
+      *    date validation / PRINT-FARK day-count arithmetic
+       01  WS-DATE-CHECK-IN         PIC X(08).
+       01  WS-DATE-PARTS REDEFINES WS-DATE-CHECK-IN.
+           05  WS-DATE-YYYY         PIC 9(04).
+           05  WS-DATE-MM           PIC 9(02).
+           05  WS-DATE-DD           PIC 9(02).
+       01  WS-DATE-CHECK-SW         PIC X(01).
+           88  WS-DATE-CHECK-VALID          VALUE 'Y'.
+           88  WS-DATE-CHECK-INVALID        VALUE 'N'.
+       01  WS-MAX-DAY                PIC 9(02).
+       01  WS-DIM-TABLE.
+           05  WS-DIM               PIC 9(02) OCCURS 12 TIMES
+                   VALUES ARE 31 28 31 30 31 30 31 31 30 31 30 31.
+       01  WS-DTAR-VALID-SW          PIC X(01).
+           88  WS-DTAR-VALID                VALUE 'Y'.
+       01  WS-TODAY-VALID-SW         PIC X(01).
+           88  WS-TODAY-VALID               VALUE 'Y'.
+       01  WS-INT-DTAR                PIC 9(07).
+       01  WS-INT-TODAY               PIC 9(07).
+      *    widened to S9(05)/6-byte edited field so a stale
+      *    date more than ~9999 days (about 27 years) out doesn't
+      *    silently wrap into a small or negative value that would
+      *    escape the WS-FARK-THRESHOLD test below
+       01  WS-FARK-NUM                PIC S9(05).
+       01  WS-FARK-ED                 PIC -99999.
 
-       LINKAGE SECTION. 
-       01  WS-SUB-AREA.
-           05 WS-FUNCTION       PIC X(01).
-           05 WS-RETURNCODE     PIC 9(02).
-           05 WS-DATA           PIC X(60).
+       LINKAGE SECTION.
+       COPY WSSUBAR.
       *------------------
        PROCEDURE DIVISION USING WS-SUB-AREA.
       *------------------
        0000-MAIN.
-           EVALUATE TRUE 
+           EVALUATE TRUE
               WHEN WS-FUNC-OPEN
                  PERFORM H100-OPEN-FILES
-              WHEN WS-FUNC-OPEN 
-              WHEN OTHER 
-                 DISPLAY 'INVALID FUNC' WS-FUNCTION 
-           END-EVALUATE 
-           PERFORM H200-PROCESS UNTIL ACCT-EOF.
-           PERFORM H999-PROGRAM-EXIT.
+              WHEN WS-FUNC-READ
+                 PERFORM H500-HANDLE-TRANSACTION
+              WHEN WS-FUNC-UPDATE
+                 PERFORM H500-HANDLE-TRANSACTION
+              WHEN WS-FUNC-DELETE
+                 PERFORM H500-HANDLE-TRANSACTION
+              WHEN WS-FUNC-CLOSE
+                 PERFORM H900-CLOSE-FILES
+              WHEN OTHER
+                 DISPLAY 'PBEGIDX: INVALID FUNC ' WS-SUB-FUNC
+           END-EVALUATE.
+           GOBACK.
+      *
        H100-OPEN-FILES.
-           OPEN INPUT  ACCT-REC.
-           OPEN OUTPUT PRINT-LINE.
-           READ ACCT-REC.
-           SET WS-FUNC-OPEN TO TRUE.
+           OPEN I-O    ACCT-REC.
+           MOVE WS-SUB-THRESHOLD TO WS-FARK-THRESHOLD.
            CALL WS-ALTPROG USING WS-SUB-AREA.
-           READ ACCT-REC.
-       H100-END. EXIT.
+           EXIT.
       *
+      *    Full account sweep: one PRINT-REC per ACCT-REC, driven
+      *    from the CLOSE call after every INP-FILE transaction for
+      *    this run has already been applied to ACCT-REC - a
+      *    delete/deactivate earlier in the same run must be
+      *    reflected in this same run's report and inactive filter,
+      *    which a sweep running at OPEN time (before any
+      *    transaction) could never see.
+      *    Doubles as the SORT input procedure for the stale-date
+      *    exception report: any account whose PRINT-FARK exceeds
+      *    WS-FARK-THRESHOLD is RELEASEd for the sorted output pass.
+      *    Also lays out page headers and a surname-initial control
+      *    break with subtotals.
        H200-PROCESS.
-           MOVE INP-ISLEM-TIPI TO WS-ISLEM-TIPI
-           IF WS-ISLEM-TIPI-VALID
-              EVALUATE WS-ISLEM-TIPI
-                 WHEN 3
-                   SET WS-FUNC-UPDATE TO TRUE
-                 WHEN OTHER
-                   SET WS-FUNC-READ   TO TRUE
+           MOVE ZERO  TO WS-PAGE-NO
+           MOVE 99    TO WS-LINE-COUNT
+           MOVE SPACE TO WS-PREV-INITIAL
+           MOVE ZERO  TO WS-BREAK-COUNT
+           IF WS-SUB-MODE-INACTIVE
+              MOVE 'INACTIVE ACCOUNTS REPORT' TO WS-TITLE-TEXT
+           END-IF
+      *    ACCT-REC has been read by direct key throughout the
+      *    transaction phase, so reposition to the first record
+      *    before sweeping forward sequentially
+           MOVE LOW-VALUES TO ACCT-SEQ
+           START ACCT-REC KEY IS NOT LESS THAN ACCT-SEQ
+              INVALID KEY
+                 SET ACCT-EOF TO TRUE
+           END-START
+           PERFORM H210-SWEEP-ONE-ACCOUNT UNTIL ACCT-EOF
+           IF WS-BREAK-COUNT > 0
+              PERFORM H215-WRITE-SUBTOTAL
+           END-IF.
+           EXIT.
+      *
+      *    full listing mode writes every account; inactive-only
+      *    mode skips any account still ACCT-ACTIVE. The stale-date
+      *    exception check runs for every account regardless of
+      *    mode - it feeds a separate report that isn't filtered by
+      *    the PRINT-LINE run mode.
+       H210-SWEEP-ONE-ACCOUNT.
+           READ ACCT-REC NEXT RECORD.
+           IF NOT ACCT-EOF
+              PERFORM H240-COMPUTE-FARK
+              IF WS-SUB-MODE-FULL OR ACCT-INACTIVE
+                 IF WS-PREV-INITIAL NOT = SPACE
+                    AND ACCT-SOYAD (1:1) NOT = WS-PREV-INITIAL
+                    PERFORM H215-WRITE-SUBTOTAL
+                 END-IF
+                 IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                    PERFORM H220-WRITE-PAGE-HEADER
+                 END-IF
+                 MOVE ACCT-SOYAD (1:1) TO WS-PREV-INITIAL
+                 ADD 1 TO WS-BREAK-COUNT
+                 MOVE ACCT-SEQ    TO PRINT-SEQ
+                 MOVE ACCT-AD     TO PRINT-AD
+                 MOVE ACCT-SOYAD  TO PRINT-SOYAD
+                 MOVE ACCT-DTAR   TO PRINT-DTAR
+                 MOVE ACCT-TODAY  TO PRINT-TODAY
+                 WRITE PRINT-REC
+                 ADD 1 TO WS-LINE-COUNT
+              END-IF
+      *       test the unedited WS-FARK-NUM, not the edited
+      *       PRINT-FARK (whose leftmost byte is a sign character
+      *       and so is never IS NUMERIC)
+              IF WS-DTAR-VALID AND WS-TODAY-VALID
+                 AND WS-FARK-NUM > WS-FARK-THRESHOLD
+                 MOVE ACCT-SOYAD TO SRT-SOYAD
+                 MOVE ACCT-SEQ   TO SRT-SEQ
+                 MOVE ACCT-AD    TO SRT-AD
+                 MOVE PRINT-FARK TO SRT-FARK
+                 RELEASE SORT-WORK-REC
+              END-IF
+           END-IF.
+           EXIT.
+      *
+      *    new page: title line with page number + column headings
+       H220-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO WS-PAGE-NO-ED
+           WRITE PRINT-REC FROM WS-TITLE-LINE
+           WRITE PRINT-REC FROM WS-COLUMN-HDR-LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+           EXIT.
+      *
+      *    control break on ACCT-SOYAD's first letter: count of
+      *    accounts in the group that just ended
+       H215-WRITE-SUBTOTAL.
+           MOVE WS-BREAK-COUNT TO WS-SUBTOTAL-CNT-ED
+           WRITE PRINT-REC FROM WS-SUBTOTAL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           MOVE ZERO TO WS-BREAK-COUNT.
+           EXIT.
+      *
+      *    SORT output procedure: drain the sorted (by surname)
+      *    exception rows into EXCPT-FILE.
+       H230-WRITE-EXCEPTION-REPORT.
+           MOVE 'N' TO WS-SORT-AT-END
+           PERFORM UNTIL WS-SORT-EOF
+              RETURN SORT-WORK AT END
+                 SET WS-SORT-EOF TO TRUE
+              NOT AT END
+                 MOVE SRT-SEQ   TO EXCPT-SEQ
+                 MOVE SRT-AD    TO EXCPT-AD
+                 MOVE SRT-SOYAD TO EXCPT-SOYAD
+                 MOVE SRT-FARK  TO EXCPT-FARK
+                 WRITE EXCPT-REC
+              END-RETURN
+           END-PERFORM.
+           EXIT.
+      *
+      *    PRINT-FARK: real day-count between ACCT-DTAR and
+      *    ACCT-TODAY (both YYYYMMDD). Validates both dates first
+      *    (non-numeric or impossible, e.g. day 32, are rejected);
+      *    PRINT-FARK is flagged 'ERROR' rather than computed when
+      *    either date fails validation.
+       H240-COMPUTE-FARK.
+           MOVE ACCT-DTAR TO WS-DATE-CHECK-IN
+           PERFORM H250-VALIDATE-DATE
+           MOVE WS-DATE-CHECK-SW TO WS-DTAR-VALID-SW
+           MOVE ACCT-TODAY TO WS-DATE-CHECK-IN
+           PERFORM H250-VALIDATE-DATE
+           MOVE WS-DATE-CHECK-SW TO WS-TODAY-VALID-SW
+           IF WS-DTAR-VALID AND WS-TODAY-VALID
+              COMPUTE WS-INT-DTAR =
+                 FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(ACCT-DTAR))
+              COMPUTE WS-INT-TODAY =
+                 FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(ACCT-TODAY))
+              COMPUTE WS-FARK-NUM = WS-INT-TODAY - WS-INT-DTAR
+              MOVE WS-FARK-NUM TO WS-FARK-ED
+              MOVE WS-FARK-ED  TO PRINT-FARK
+           ELSE
+              MOVE 'ERROR' TO PRINT-FARK
+           END-IF.
+           EXIT.
+      *
+      *    checks WS-DATE-CHECK-IN (YYYYMMDD): numeric, month 1-12,
+      *    day within that month's day count (leap years included
+      *    for February). Sets WS-DATE-CHECK-SW.
+       H250-VALIDATE-DATE.
+           SET WS-DATE-CHECK-INVALID TO TRUE
+           IF WS-DATE-CHECK-IN IS NUMERIC
+              IF WS-DATE-MM >= 1 AND WS-DATE-MM <= 12
+                 MOVE WS-DIM (WS-DATE-MM) TO WS-MAX-DAY
+                 IF WS-DATE-MM = 2
+                    AND FUNCTION MOD(WS-DATE-YYYY, 4) = 0
+                    AND (FUNCTION MOD(WS-DATE-YYYY, 100) NOT = 0
+                         OR FUNCTION MOD(WS-DATE-YYYY, 400) = 0)
+                    MOVE 29 TO WS-MAX-DAY
+                 END-IF
+                 IF WS-DATE-DD >= 1 AND WS-DATE-DD <= WS-MAX-DAY
+                    SET WS-DATE-CHECK-VALID TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+           EXIT.
+      *
+      *    Per-transaction lookup/update/delete driven from PBEG006,
+      *    one CALL per INP-FILE record, doing a direct READ by
+      *    WS-SUB-ID instead of relying on sequential ordering.
+      *    ISLEM-TIPI 4 deactivates the account instead of updating it.
+       H500-HANDLE-TRANSACTION.
+           MOVE WS-SUB-ID TO WS-KEY-ID
+           MOVE WS-KEY-ID TO ACCT-SEQ
+           READ ACCT-REC
+           IF ACCT-SUCCESS
+              EVALUATE TRUE
+                 WHEN WS-FUNC-UPDATE
+                    MOVE ACCT-AD      TO WS-SUB-FNAME
+                                         WS-SUB-FNAME-PRE
+                    MOVE ACCT-SOYAD   TO WS-SUB-LNAME
+                                         WS-SUB-LNAME-PRE
+                    CALL WS-ALTPROG USING WS-SUB-AREA
+                    MOVE WS-SUB-FNAME TO ACCT-AD
+                    MOVE WS-SUB-LNAME TO ACCT-SOYAD
+                    REWRITE ACCT-FIELDS
+                 WHEN WS-FUNC-DELETE
+                    CALL WS-ALTPROG USING WS-SUB-AREA
+                    SET ACCT-INACTIVE TO TRUE
+                    REWRITE ACCT-FIELDS
               END-EVALUATE
-              MOVE INP-ID     TO WS-SUB-ID
-              MOVE INP-DVZ    TO WS-SUB-DVZ
-              MOVE ZEROS      TO WS-SUB-RC
-              MOVE SPACES     TO WS-SUB-DATA
-              CALL WS-PBEGIDX USING WS-SUB-AREA
+              SET WS-SUB-RC-OK TO TRUE
            ELSE
-              STRING 'INVALID ISLEM TIPI:' INP-ISLEM-TIPI
-               DELIMITED BY SIZE INTO OUT-REC
-               WRITE OUT-REC
-           END-IF
-           READ INP-FILE.
-       H200-END. EXIT.
-       H300-CLOSE-FILES.
-           CLOSE INP-FILE
-                 OUT-FILE.
-           SET WS-FUNC-CLOSE TO TRUE.
-           CALL  WS-PBEGIDX USING WS-SUB-AREA.
-       H300-END. EXIT.
-       H999-PROGRAM-EXIT.
-           PERFORM H300-CLOSE-FILES.
-           STOP RUN.
-       H999-END. EXIT.
+              IF ACCT-NOTFOUND
+                 SET WS-SUB-RC-NOTFOUND TO TRUE
+              ELSE
+                 SET WS-SUB-RC-BADDATA TO TRUE
+              END-IF
+           END-IF.
+           EXIT.
+      *
+       H900-CLOSE-FILES.
+           OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT EXCPT-FILE.
+           SORT SORT-WORK ON ASCENDING KEY SRT-SOYAD
+              INPUT PROCEDURE H200-PROCESS
+              OUTPUT PROCEDURE H230-WRITE-EXCEPTION-REPORT.
+           CLOSE EXCPT-FILE.
+           CALL  WS-ALTPROG USING WS-SUB-AREA.
+           CLOSE ACCT-REC
+                 PRINT-LINE.
+           EXIT.
