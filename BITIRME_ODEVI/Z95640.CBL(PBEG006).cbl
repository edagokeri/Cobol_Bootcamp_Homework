@@ -13,8 +13,17 @@
        FILE-CONTROL.
            SELECT OUT-FILE   ASSIGN  OUTFILE
                              STATUS  OUT-ST.
-           SELECT INP-FILE   ASSIGN  INP-FILE
+           SELECT INP-FILE   ASSIGN  INPFILE
                              STATUS  INP-ST.
+      *    single fixed checkpoint record, kept open I-O for the
+      *    whole run and WRITE/REWRITEn in place at RRN 1 rather
+      *    than relying on OPEN OUTPUT to truncate a MOD-disposition
+      *    dataset on every checkpoint
+           SELECT CHKPT-FILE ASSIGN  CHKFILE
+                             ORGANIZATION RELATIVE
+                             ACCESS MODE DYNAMIC
+                             RELATIVE KEY IS WS-CHKPT-RRN
+                             STATUS  CHKPT-ST.
       *-------------
        DATA DIVISION.
       *-------------
@@ -30,13 +39,44 @@
            05  OUT-FNAME-TO        PIC X(15).
            05  OUT-LNAME-FROM      PIC X(15).
            05  OUT-LNAME-TO        PIC X(15).
-
+       01  OUT-TRAILER-REC.
+           05  TRLR-MARKER             PIC X(01).
+           05  TRLR-TOTAL-RECS         PIC 9(07).
+           05  TRLR-COUNT-BY-TIPI.
+               07  TRLR-CNT-TIPI       PIC 9(05) OCCURS 9 TIMES.
+           05  TRLR-CNT-PBEGIDX-TYPE3  PIC 9(05).
+           05  TRLR-CNT-INVALID        PIC 9(05).
+           05  TRLR-CNT-DUPLICATE      PIC 9(05).
+           05  TRLR-CNT-PBEGIDX-REJ    PIC 9(05).
+           05  TRLR-CNT-BADCURRENCY    PIC 9(05).
+           05  TRLR-CNT-BADID          PIC 9(05).
+           05  TRLR-FILLER              PIC X(18).
       *
        FD  INP-FILE RECORDING MODE F.
        01  INP-REC.
            05  INP-ISLEM-TIPI      PIC X(01).
            05  INP-ID              PIC X(05).
            05  INP-DVZ             PIC X(03).
+      *
+      *    checkpoint record: last successfully processed
+      *    INP-ID/INP-DVZ, the running record count, and every
+      *    trailer counter accumulated so far, written every
+      *    WS-CHECKPOINT-INTERVAL transactions. The full counter set
+      *    is carried so a restarted run's trailer stays internally
+      *    consistent instead of mixing a whole-run total with
+      *    post-restart-only counts.
+       FD  CHKPT-FILE RECORDING MODE F.
+       01  CHKPT-REC.
+           05  CHKPT-LAST-ID       PIC X(05).
+           05  CHKPT-LAST-DVZ      PIC X(03).
+           05  CHKPT-REC-COUNT     PIC 9(07).
+           05  CHKPT-CNT-BY-TIPI   PIC 9(05) OCCURS 9 TIMES.
+           05  CHKPT-CNT-PBEGIDX-TYPE3  PIC 9(05).
+           05  CHKPT-CNT-INVALID        PIC 9(05).
+           05  CHKPT-CNT-DUPLICATE      PIC 9(05).
+           05  CHKPT-CNT-PBEGIDX-REJ    PIC 9(05).
+           05  CHKPT-CNT-BADCURRENCY    PIC 9(05).
+           05  CHKPT-CNT-BADID          PIC 9(05).
       *
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
@@ -48,18 +88,78 @@
                88 INP-SUCCESS            VALUE 00 97.
            05  WS-ISLEM-TIPI    PIC 9(01).
                88  WS-ISLEM-TIPI-VALID    VALUE 1 THRU 9.
-           05  WS-SUB-AREA.
-               07 WS-SUB-FUNC   PIC 9(01).
-                  88 WS-FUNC-OPEN         VALUE 1.
-                  88 WS-FUNC-READ         VALUE 2.
-                  88 WS-FUNC-UPDATE       VALUE 3.
-                  88 WS-FUNC-CLOSE        VALUE 9.
-               07 WS-SUB-ID     PIC 9(05).
-               07 WS-SUB-DVZ    PIC 9(03).
-               07 WS-SUB-RC     PIC 9(02).
-               07 WS-SUB-DATA   PIC 9(60).
+           05  CHKPT-ST         PIC 9(02).
+               88 CHKPT-SUCCESS           VALUE 00 97.
+               88 CHKPT-EOF               VALUE 10.
+      *    restart/checkpoint controls
+       01  WS-CHECKPOINT-AREA.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 1000.
+           05  WS-RESTART-SW           PIC X(01) VALUE 'N'.
+               88  WS-IS-RESTART              VALUE 'Y'.
+           05  WS-SKIP-SW               PIC X(01) VALUE 'N'.
+               88  WS-SKIP-COMPLETE            VALUE 'Y'.
+           05  WS-RESTART-ID            PIC X(05).
+           05  WS-RESTART-DVZ           PIC X(03).
+           05  WS-RESTART-COUNT         PIC 9(07).
+           05  WS-CHKPT-RRN             PIC 9(04) VALUE 1.
+           05  WS-CHKPT-EXISTS-SW       PIC X(01) VALUE 'N'.
+               88  WS-CHKPT-EXISTS             VALUE 'Y'.
+           05  WS-CKPT-SUB              PIC 9(02).
+      *    counters for the control-totals trailer
+       01  WS-TRAILER-COUNTERS.
+           05  WS-TOTAL-RECS           PIC 9(07) VALUE ZERO.
+           05  WS-CNT-BY-TIPI          PIC 9(05) OCCURS 9 TIMES
+                                        VALUE ZERO.
+           05  WS-CNT-PBEGIDX-TYPE3    PIC 9(05) VALUE ZERO.
+           05  WS-CNT-INVALID          PIC 9(05) VALUE ZERO.
+           05  WS-CNT-DUPLICATE        PIC 9(05) VALUE ZERO.
+      *    non-OK responses from PBEGIDX (not found / bad data),
+      *    used to set the program's RETURN-CODE so the JCL's
+      *    COND check on the report step reflects both PBEG006's
+      *    own rejections and what PBEGIDX reported back
+           05  WS-CNT-PBEGIDX-REJECTED PIC 9(05) VALUE ZERO.
+      *    rejected for an invalid/unrecognized currency code
+           05  WS-CNT-BADCURRENCY      PIC 9(05) VALUE ZERO.
+      *    rejected for a non-numeric account ID, kept apart from
+      *    WS-CNT-BADCURRENCY so the two distinct reasons never share
+      *    one trailer total
+           05  WS-CNT-BADID            PIC 9(05) VALUE ZERO.
+      *    duplicate INP-ID/INP-DVZ detection: every key seen so far
+      *    this run, searched linearly before each CALL PBEGIDX
+       01  WS-DUP-TABLE.
+           05  WS-DUP-COUNT            PIC 9(05) VALUE ZERO.
+           05  WS-DUP-ENTRY            PIC X(08) OCCURS 99999 TIMES.
+       01  WS-DUP-SUB                  PIC 9(05).
+       01  WS-DUP-KEY                  PIC X(08).
+       01  WS-DUP-SW                   PIC X(01) VALUE 'N'.
+           88  WS-DUP-FOUND                    VALUE 'Y'.
+      *    account ID format check, kept separate from WS-DVZ-VALID-SW
+      *    so a non-numeric INP-ID is never reported as a currency
+      *    error
+       01  WS-ID-VALID-SW              PIC X(01).
+           88  WS-ID-IS-VALID                  VALUE 'Y'.
+           88  WS-ID-IS-INVALID                VALUE 'N'.
+      *
+       COPY WSSUBAR.
+       COPY DVZTAB.
+      *
+      *    JCL PARM on the EXEC statement selects the PBEGIDX report
+      *    mode and stale-date exception threshold: the first 8 bytes
+      *    are the mode keyword ('INACTIVE' narrows PRINT-LINE to
+      *    inactive accounts only; any other value, including no PARM
+      *    at all, runs the normal full listing); the next 5 bytes,
+      *    if numeric, override the default 30-day exception
+      *    threshold PBEGIDX applies to PRINT-FARK. The runtime passes
+      *    a leading 2-byte binary halfword length ahead of the PARM
+      *    text, so the receiving item must account for it.
+       LINKAGE SECTION.
+       01  WS-JCL-PARM.
+           05  WS-PARM-LEN          PIC S9(04) COMP.
+           05  WS-PARM-TEXT.
+               07  WS-PARM-MODE         PIC X(08).
+               07  WS-PARM-THRESHOLD    PIC X(05).
       *------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING WS-JCL-PARM.
       *------------------
        0000-MAIN.
            PERFORM H100-OPEN-FILES.
@@ -68,35 +168,317 @@
        H100-OPEN-FILES.
            OPEN INPUT  INP-FILE.
            OPEN OUTPUT OUT-FILE.
+           PERFORM H110-CHECK-RESTART.
            READ INP-FILE.
+           IF WS-IS-RESTART
+              PERFORM H120-SKIP-TO-CHECKPOINT
+              IF NOT WS-SKIP-COMPLETE
+                 PERFORM H130-RESTART-NOT-FOUND
+              END-IF
+           END-IF.
+           IF WS-PARM-LEN >= 8 AND WS-PARM-MODE = 'INACTIVE'
+              SET WS-SUB-MODE-INACTIVE TO TRUE
+           ELSE
+              SET WS-SUB-MODE-FULL TO TRUE
+           END-IF.
+           IF WS-PARM-LEN >= 13 AND WS-PARM-THRESHOLD IS NUMERIC
+                                 AND WS-PARM-THRESHOLD > 0
+              MOVE WS-PARM-THRESHOLD TO WS-SUB-THRESHOLD
+           ELSE
+              MOVE 30 TO WS-SUB-THRESHOLD
+           END-IF.
            SET WS-FUNC-OPEN TO TRUE.
            CALL WS-PBEGIDX USING WS-SUB-AREA.
+      *
+      *    If a checkpoint from a prior (abended) run exists, pick up
+      *    its last-processed key and running count instead of
+      *    starting the whole INP-FILE over.
+       H110-CHECK-RESTART.
+           OPEN I-O CHKPT-FILE.
+           MOVE 1 TO WS-CHKPT-RRN.
+           READ CHKPT-FILE
+           IF CHKPT-SUCCESS
+              MOVE CHKPT-LAST-ID   TO WS-RESTART-ID
+              MOVE CHKPT-LAST-DVZ  TO WS-RESTART-DVZ
+              MOVE CHKPT-REC-COUNT TO WS-RESTART-COUNT
+              MOVE CHKPT-CNT-PBEGIDX-TYPE3 TO WS-CNT-PBEGIDX-TYPE3
+              MOVE CHKPT-CNT-INVALID       TO WS-CNT-INVALID
+              MOVE CHKPT-CNT-DUPLICATE     TO WS-CNT-DUPLICATE
+              MOVE CHKPT-CNT-PBEGIDX-REJ   TO WS-CNT-PBEGIDX-REJECTED
+              MOVE CHKPT-CNT-BADCURRENCY   TO WS-CNT-BADCURRENCY
+              MOVE CHKPT-CNT-BADID         TO WS-CNT-BADID
+              PERFORM VARYING WS-CKPT-SUB FROM 1 BY 1
+                      UNTIL WS-CKPT-SUB > 9
+                 MOVE CHKPT-CNT-BY-TIPI (WS-CKPT-SUB)
+                   TO WS-CNT-BY-TIPI (WS-CKPT-SUB)
+              END-PERFORM
+              SET WS-IS-RESTART TO TRUE
+              SET WS-CHKPT-EXISTS TO TRUE
+           END-IF.
+           EXIT.
+      *
+       H120-SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL INP-EOF OR WS-SKIP-COMPLETE
+              IF INP-ID = WS-RESTART-ID AND INP-DVZ = WS-RESTART-DVZ
+                 MOVE WS-RESTART-COUNT TO WS-TOTAL-RECS
+                 SET WS-SKIP-COMPLETE TO TRUE
+                 READ INP-FILE
+              ELSE
+                 READ INP-FILE
+              END-IF
+           END-PERFORM.
+           EXIT.
+      *
+      *    the checkpoint's last-processed ID/DVZ was never matched
+      *    while skipping forward through INP-FILE (a stale checkpoint
+      *    from before the first checkpoint write, or INP-FILE edited/
+      *    truncated since the abended run) - treating that as a
+      *    successful no-op would let the job exit clean having
+      *    silently processed nothing, so abort it instead
+       H130-RESTART-NOT-FOUND.
+           DISPLAY 'PBEG006 - RESTART POSITION NOT FOUND IN INP-FILE'
+           DISPLAY 'LAST CHECKPOINT ID/DVZ: ' WS-RESTART-ID '/'
+                    WS-RESTART-DVZ
+           CLOSE INP-FILE OUT-FILE CHKPT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+      *
+      *    reject a mistyped currency code before it ever reaches
+      *    PBEGIDX
+       H170-VALIDATE-DVZ.
+           SET WS-DVZ-IS-INVALID TO TRUE
+           PERFORM VARYING WS-DVZ-SUB FROM 1 BY 1
+                   UNTIL WS-DVZ-SUB > 5
+              IF WS-SUB-DVZ = WS-DVZ-LIST (WS-DVZ-SUB)
+                 SET WS-DVZ-IS-VALID TO TRUE
+              END-IF
+           END-PERFORM.
+           EXIT.
+      *
+      *    a transaction already seen earlier this run (same
+      *    INP-ID/INP-DVZ) is flagged rather than sent to PBEGIDX a
+      *    second time. The table is run-scoped: a restart resumes
+      *    past the checkpoint without replaying it, so it cannot
+      *    catch a duplicate that straddles a checkpoint boundary
+      *    across two separate runs.
+      *    The linear scan below is O(n) per transaction (so O(n**2))
+      *    over the whole run), which is acceptable at INP-FILE's
+      *    current volume; a sorted/indexed lookup would be the next
+      *    step if the nightly file grows enough for this scan to
+      *    threaten the batch window, but reworking the lookup
+      *    structure without a concrete volume target to size it
+      *    against is premature.
+      *    This paragraph only searches the table; H185-RECORD-DUP-KEY
+      *    is what inserts a key, and it is only PERFORMed once a
+      *    transaction is known to be well-formed and dispatchable -
+      *    a malformed ID/currency on its first occurrence must not
+      *    poison the table, or its second occurrence would be
+      *    misreported as a duplicate instead of the invalid-ID/
+      *    invalid-currency code it actually is.
+       H180-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-SW
+           STRING INP-ID INP-DVZ DELIMITED BY SIZE INTO WS-DUP-KEY
+           PERFORM VARYING WS-DUP-SUB FROM 1 BY 1
+                   UNTIL WS-DUP-SUB > WS-DUP-COUNT
+              IF WS-DUP-KEY = WS-DUP-ENTRY (WS-DUP-SUB)
+                 SET WS-DUP-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+           EXIT.
+      *
+       H185-RECORD-DUP-KEY.
+           ADD 1 TO WS-DUP-COUNT
+           MOVE WS-DUP-KEY TO WS-DUP-ENTRY (WS-DUP-COUNT).
+           EXIT.
       *
        H200-PROCESS.
            MOVE INP-ISLEM-TIPI TO WS-ISLEM-TIPI
            IF WS-ISLEM-TIPI-VALID
+              ADD 1 TO WS-TOTAL-RECS
+              ADD 1 TO WS-CNT-BY-TIPI (WS-ISLEM-TIPI)
+              PERFORM H180-CHECK-DUPLICATE
+              IF WS-DUP-FOUND
+                 ADD 1 TO WS-CNT-DUPLICATE
+                 MOVE SPACES          TO OUT-REC
+                 MOVE INP-ISLEM-TIPI  TO OUT-ISLEM-TIPI
+                 MOVE INP-ID          TO OUT-ID
+                 MOVE INP-DVZ         TO OUT-DVZ
+                 MOVE '91'            TO OUT-RETURN-CODE
+                 MOVE 'DUPLICATE TRANSACTION' TO OUT-ACIKLAMA
+                 WRITE OUT-REC
+              ELSE
               EVALUATE WS-ISLEM-TIPI
                  WHEN 3
                    SET WS-FUNC-UPDATE TO TRUE
+                 WHEN 4
+                   SET WS-FUNC-DELETE TO TRUE
                  WHEN OTHER
                    SET WS-FUNC-READ   TO TRUE
               END-EVALUATE
-              MOVE INP-ID     TO WS-SUB-ID
-              MOVE INP-DVZ    TO WS-SUB-DVZ
-              MOVE ZEROS      TO WS-SUB-RC
-              MOVE SPACES     TO WS-SUB-DATA
-              CALL WS-PBEGIDX USING WS-SUB-AREA
+      *       INP-ID/INP-DVZ are plain alphanumeric fields here (not
+      *       sign-edited), so IS NUMERIC is a reliable test; checking
+      *       it before FUNCTION NUMVAL avoids handing NUMVAL
+      *       non-numeric text. The two fields are checked and
+      *       reported on separately so a bad account ID is never
+      *       mistaken downstream for a bad currency code.
+              IF INP-ID IS NUMERIC
+                 MOVE FUNCTION NUMVAL(INP-ID) TO WS-SUB-ID
+                 SET WS-ID-IS-VALID TO TRUE
+              ELSE
+                 SET WS-ID-IS-INVALID TO TRUE
+              END-IF
+              IF INP-DVZ IS NUMERIC
+                 MOVE FUNCTION NUMVAL(INP-DVZ) TO WS-SUB-DVZ
+                 PERFORM H170-VALIDATE-DVZ
+              ELSE
+                 SET WS-DVZ-IS-INVALID TO TRUE
+              END-IF
+              IF WS-ID-IS-INVALID
+                 MOVE SPACES          TO OUT-REC
+                 MOVE INP-ISLEM-TIPI  TO OUT-ISLEM-TIPI
+                 MOVE INP-ID          TO OUT-ID
+                 MOVE INP-DVZ         TO OUT-DVZ
+                 MOVE '92'            TO OUT-RETURN-CODE
+                 STRING 'INVALID ACCOUNT ID:' INP-ID
+                  DELIMITED BY SIZE INTO OUT-ACIKLAMA
+                 ADD 1 TO WS-CNT-BADID
+                 WRITE OUT-REC
+              ELSE
+              IF WS-DVZ-IS-VALID
+                 PERFORM H185-RECORD-DUP-KEY
+                 IF WS-ISLEM-TIPI = 3
+                    ADD 1 TO WS-CNT-PBEGIDX-TYPE3
+                 END-IF
+                 MOVE ZEROS      TO WS-SUB-RC
+                 MOVE SPACES     TO WS-SUB-DATA
+                 MOVE SPACES     TO WS-SUB-FNAME-PRE WS-SUB-LNAME-PRE
+                 CALL WS-PBEGIDX USING WS-SUB-AREA
+                 MOVE SPACES          TO OUT-REC
+                 MOVE INP-ISLEM-TIPI  TO OUT-ISLEM-TIPI
+                 MOVE INP-ID          TO OUT-ID
+                 MOVE INP-DVZ         TO OUT-DVZ
+                 MOVE WS-SUB-RC       TO OUT-RETURN-CODE
+                 MOVE WS-SUB-FNAME-PRE TO OUT-FNAME-FROM
+                 MOVE WS-SUB-LNAME-PRE TO OUT-LNAME-FROM
+                 MOVE WS-SUB-FNAME    TO OUT-FNAME-TO
+                 MOVE WS-SUB-LNAME    TO OUT-LNAME-TO
+                 EVALUATE TRUE
+                    WHEN WS-SUB-RC-OK
+                       MOVE 'TRANSACTION SUCCESSFUL' TO OUT-ACIKLAMA
+                    WHEN WS-SUB-RC-NOTFOUND
+                       MOVE 'ACCOUNT NOT FOUND' TO OUT-ACIKLAMA
+                       ADD 1 TO WS-CNT-PBEGIDX-REJECTED
+                    WHEN WS-SUB-RC-BADDATA
+                       MOVE 'INVALID TRANSACTION DATA' TO OUT-ACIKLAMA
+                       ADD 1 TO WS-CNT-PBEGIDX-REJECTED
+                    WHEN OTHER
+                       MOVE 'UNKNOWN RETURN CODE' TO OUT-ACIKLAMA
+                       ADD 1 TO WS-CNT-PBEGIDX-REJECTED
+                 END-EVALUATE
+                 WRITE OUT-REC
+              ELSE
+                 MOVE SPACES          TO OUT-REC
+                 MOVE INP-ISLEM-TIPI  TO OUT-ISLEM-TIPI
+                 MOVE INP-ID          TO OUT-ID
+                 MOVE INP-DVZ         TO OUT-DVZ
+                 MOVE '90'            TO OUT-RETURN-CODE
+                 STRING 'INVALID CURRENCY CODE:' INP-DVZ
+                  DELIMITED BY SIZE INTO OUT-ACIKLAMA
+                 ADD 1 TO WS-CNT-BADCURRENCY
+                 WRITE OUT-REC
+              END-IF
+              END-IF
+              END-IF
            ELSE
+              ADD 1 TO WS-TOTAL-RECS
+              ADD 1 TO WS-CNT-INVALID
+              MOVE SPACES TO OUT-REC
+              MOVE INP-ISLEM-TIPI TO OUT-ISLEM-TIPI
+              MOVE INP-ID         TO OUT-ID
+              MOVE INP-DVZ        TO OUT-DVZ
+              MOVE '99'           TO OUT-RETURN-CODE
               STRING 'INVALID ISLEM TIPI:' INP-ISLEM-TIPI
-               DELIMITED BY SIZE INTO OUT-REC
-               WRITE OUT-REC
+               DELIMITED BY SIZE INTO OUT-ACIKLAMA
+              WRITE OUT-REC
+           END-IF
+           IF FUNCTION MOD(WS-TOTAL-RECS, WS-CHECKPOINT-INTERVAL) = 0
+              PERFORM H150-WRITE-CHECKPOINT
            END-IF
            READ INP-FILE.
+      *
+      *    persist the last-processed key/count every N records so a
+      *    restarted run can resume instead of reprocessing INP-FILE
+      *    from position zero
+       H150-WRITE-CHECKPOINT.
+           MOVE INP-ID        TO CHKPT-LAST-ID
+           MOVE INP-DVZ       TO CHKPT-LAST-DVZ
+           MOVE WS-TOTAL-RECS TO CHKPT-REC-COUNT
+           MOVE WS-CNT-PBEGIDX-TYPE3 TO CHKPT-CNT-PBEGIDX-TYPE3
+           MOVE WS-CNT-INVALID       TO CHKPT-CNT-INVALID
+           MOVE WS-CNT-DUPLICATE     TO CHKPT-CNT-DUPLICATE
+           MOVE WS-CNT-PBEGIDX-REJECTED TO CHKPT-CNT-PBEGIDX-REJ
+           MOVE WS-CNT-BADCURRENCY      TO CHKPT-CNT-BADCURRENCY
+           MOVE WS-CNT-BADID            TO CHKPT-CNT-BADID
+           PERFORM VARYING WS-CKPT-SUB FROM 1 BY 1
+                   UNTIL WS-CKPT-SUB > 9
+              MOVE WS-CNT-BY-TIPI (WS-CKPT-SUB)
+                TO CHKPT-CNT-BY-TIPI (WS-CKPT-SUB)
+           END-PERFORM
+           MOVE 1 TO WS-CHKPT-RRN
+           IF WS-CHKPT-EXISTS
+              REWRITE CHKPT-REC
+           ELSE
+              WRITE CHKPT-REC
+              SET WS-CHKPT-EXISTS TO TRUE
+           END-IF.
+           EXIT.
+      *
        H300-CLOSE-FILES.
-           CLOSE INP-FILE
-                 OUT-FILE.
            SET WS-FUNC-CLOSE TO TRUE.
            CALL  WS-PBEGIDX USING WS-SUB-AREA.
+           PERFORM H400-WRITE-TRAILER.
+           PERFORM H160-CLEAR-CHECKPOINT.
+           CLOSE INP-FILE
+                 OUT-FILE
+                 CHKPT-FILE.
+      *
+      *    normal end-of-job: this run finished the whole INP-FILE,
+      *    so clear the checkpoint rather than let a future run
+      *    skip records based on a stale position
+       H160-CLEAR-CHECKPOINT.
+           IF WS-CHKPT-EXISTS
+              MOVE 1 TO WS-CHKPT-RRN
+              DELETE CHKPT-FILE
+           END-IF.
+           EXIT.
+       H400-WRITE-TRAILER.
+           MOVE 'T'            TO TRLR-MARKER
+           MOVE WS-TOTAL-RECS  TO TRLR-TOTAL-RECS
+           MOVE WS-CNT-BY-TIPI (1) TO TRLR-CNT-TIPI (1)
+           MOVE WS-CNT-BY-TIPI (2) TO TRLR-CNT-TIPI (2)
+           MOVE WS-CNT-BY-TIPI (3) TO TRLR-CNT-TIPI (3)
+           MOVE WS-CNT-BY-TIPI (4) TO TRLR-CNT-TIPI (4)
+           MOVE WS-CNT-BY-TIPI (5) TO TRLR-CNT-TIPI (5)
+           MOVE WS-CNT-BY-TIPI (6) TO TRLR-CNT-TIPI (6)
+           MOVE WS-CNT-BY-TIPI (7) TO TRLR-CNT-TIPI (7)
+           MOVE WS-CNT-BY-TIPI (8) TO TRLR-CNT-TIPI (8)
+           MOVE WS-CNT-BY-TIPI (9) TO TRLR-CNT-TIPI (9)
+           MOVE WS-CNT-PBEGIDX-TYPE3 TO TRLR-CNT-PBEGIDX-TYPE3
+           MOVE WS-CNT-INVALID       TO TRLR-CNT-INVALID
+           MOVE WS-CNT-DUPLICATE     TO TRLR-CNT-DUPLICATE
+           MOVE WS-CNT-PBEGIDX-REJECTED TO TRLR-CNT-PBEGIDX-REJ
+           MOVE WS-CNT-BADCURRENCY      TO TRLR-CNT-BADCURRENCY
+           MOVE WS-CNT-BADID            TO TRLR-CNT-BADID
+           MOVE SPACES               TO TRLR-FILLER
+           WRITE OUT-TRAILER-REC.
+      *    tell the JCL's condition-code check whether this run had
+      *    data errors serious enough to hold the report: our own
+      *    rejections plus whatever PBEGIDX reported back as not
+      *    found/bad data
        H999-PROGRAM-EXIT.
            PERFORM H300-CLOSE-FILES.
-           STOP RUN.
\ No newline at end of file
+           COMPUTE RETURN-CODE = WS-CNT-INVALID + WS-CNT-DUPLICATE
+                                + WS-CNT-PBEGIDX-REJECTED
+                                + WS-CNT-BADCURRENCY
+                                + WS-CNT-BADID
+           STOP RUN.
