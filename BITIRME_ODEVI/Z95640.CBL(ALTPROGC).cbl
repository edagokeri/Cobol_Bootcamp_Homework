@@ -0,0 +1,164 @@
+      *-----------------------
+      * Copyright Contributors to the COBOL Programming Course
+      * SPDX-License-Identifier: CC-BY-4.0
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ALTPROGC.
+       AUTHOR.        Eda Gokeri
+      *-----------------------------------------------------------
+      * Online counterpart to ALTPROG's name-correction UPDATE
+      * path. Transaction ATPC takes an account ID
+      * and currency code typed at the terminal, reads ACCT-REC
+      * through CICS file control, calls the same ALTPROG
+      * subprogram (and the same WS-SUB-AREA linkage PBEGIDX uses
+      * in the batch stream) to transform the name, REWRITEs the
+      * account, and sends the before/after name back to the
+      * screen immediately - no waiting for the overnight batch
+      * run to see the result.
+      *
+      * Kept terminal-conversational (one EXEC CICS RECEIVE, one
+      * EXEC CICS SEND, then RETURN with no COMMAREA) to match the
+      * rest of this course project's plain, unstaged style. A
+      * production transaction this size would normally be written
+      * pseudo-conversationally (RETURN TRANSID(...) COMMAREA(...)
+      * between the screens) to avoid holding a terminal and task
+      * control area for the whole conversation, but that is a
+      * performance/scale concern beyond what this course covers.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+       01  WS-ALTPROG           PIC X(08) VALUE 'ALTPROG'.
+       01  WS-ONLINE-INPUT      PIC X(08).
+       01  WS-ONLINE-INPUT-LEN  PIC S9(04) COMP VALUE 8.
+       01  WS-KEY-ID            PIC 9(05).
+       01  WS-RESP               PIC S9(08) COMP.
+       COPY ACCTFLD.
+       01  WS-BEFORE-AFTER-LINE.
+           05  FILLER               PIC X(07) VALUE 'BEFORE:'.
+           05  WS-DISP-AD-PRE       PIC X(15).
+           05  WS-DISP-SOYAD-PRE    PIC X(15).
+           05  FILLER               PIC X(06) VALUE 'AFTER:'.
+           05  WS-DISP-AD-POST      PIC X(15).
+           05  WS-DISP-SOYAD-POST   PIC X(15).
+       01  WS-ERROR-LINE.
+           05  FILLER               PIC X(20)
+                                     VALUE 'ACCOUNT NOT FOUND: '.
+           05  WS-ERROR-ID          PIC X(05).
+           05  FILLER               PIC X(31) VALUE SPACES.
+       01  WS-BAD-INPUT-LINE.
+           05  FILLER               PIC X(28)
+                                 VALUE 'INVALID ID/CURRENCY ENTERED'.
+           05  FILLER               PIC X(28) VALUE SPACES.
+       01  WS-RECEIVE-ERROR-LINE.
+           05  FILLER               PIC X(38)
+                          VALUE 'INPUT ERROR - PLEASE RE-ENTER ID/DVZ'.
+           05  FILLER               PIC X(18) VALUE SPACES.
+
+       COPY WSSUBAR.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+      *    ID (5 chars) followed by DVZ (3 chars) typed at the
+      *    terminal, e.g. "10023840"
+           EXEC CICS RECEIVE
+                INTO(WS-ONLINE-INPUT)
+                LENGTH(WS-ONLINE-INPUT-LEN)
+                RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+              IF WS-ONLINE-INPUT (1:5) IS NUMERIC
+                 AND WS-ONLINE-INPUT (6:3) IS NUMERIC
+                 MOVE FUNCTION NUMVAL(WS-ONLINE-INPUT (1:5))
+                   TO WS-SUB-ID
+                 MOVE FUNCTION NUMVAL(WS-ONLINE-INPUT (6:3))
+                   TO WS-SUB-DVZ
+                 MOVE WS-SUB-ID TO WS-KEY-ID
+                 MOVE WS-KEY-ID TO ACCT-SEQ
+                 EXEC CICS READ
+                      FILE('ACCTREC')
+                      INTO(ACCT-FIELDS)
+                      RIDFLD(ACCT-SEQ)
+                      UPDATE
+                      RESP(WS-RESP)
+                 END-EXEC
+                 IF WS-RESP = DFHRESP(NORMAL)
+                    PERFORM 1000-CORRECT-NAME
+                 ELSE
+                    PERFORM 1500-NOT-FOUND
+                 END-IF
+              ELSE
+                 PERFORM 1600-INVALID-INPUT
+              END-IF
+           ELSE
+              PERFORM 1700-RECEIVE-FAILED
+           END-IF
+           EXEC CICS RETURN END-EXEC.
+
+      *    call the same ALTPROG transform PBEGIDX uses in batch,
+      *    REWRITE the account, and show the caller the before and
+      *    after name side by side
+       1000-CORRECT-NAME.
+           MOVE ACCT-AD    TO WS-SUB-FNAME  WS-DISP-AD-PRE
+           MOVE ACCT-SOYAD TO WS-SUB-LNAME  WS-DISP-SOYAD-PRE
+           SET WS-FUNC-UPDATE TO TRUE
+           CALL WS-ALTPROG USING WS-SUB-AREA
+           MOVE WS-SUB-FNAME TO ACCT-AD  WS-DISP-AD-POST
+           MOVE WS-SUB-LNAME TO ACCT-SOYAD  WS-DISP-SOYAD-POST
+           EXEC CICS REWRITE
+                FILE('ACCTREC')
+                FROM(ACCT-FIELDS)
+                RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM 1900-REWRITE-FAILED
+           ELSE
+              EXEC CICS SEND TEXT
+                   FROM(WS-BEFORE-AFTER-LINE)
+                   LENGTH(LENGTH OF WS-BEFORE-AFTER-LINE)
+                   ERASE
+              END-EXEC
+           END-IF.
+           EXIT.
+      *
+       1900-REWRITE-FAILED.
+           MOVE ACCT-SEQ TO WS-ERROR-ID
+           EXEC CICS SEND TEXT
+                FROM(WS-ERROR-LINE)
+                LENGTH(LENGTH OF WS-ERROR-LINE)
+                ERASE
+           END-EXEC.
+           EXIT.
+
+       1500-NOT-FOUND.
+           MOVE WS-ONLINE-INPUT (1:5) TO WS-ERROR-ID
+           EXEC CICS SEND TEXT
+                FROM(WS-ERROR-LINE)
+                LENGTH(LENGTH OF WS-ERROR-LINE)
+                ERASE
+           END-EXEC.
+           EXIT.
+
+       1600-INVALID-INPUT.
+           EXEC CICS SEND TEXT
+                FROM(WS-BAD-INPUT-LINE)
+                LENGTH(LENGTH OF WS-BAD-INPUT-LINE)
+                ERASE
+           END-EXEC.
+           EXIT.
+
+      *    RECEIVE itself did not come back NORMAL (e.g. the operator
+      *    typed more than the 8 characters this transaction accepts,
+      *    which raises LENGERR) - tell the terminal so the screen
+      *    isn't left blank with no indication anything happened
+       1700-RECEIVE-FAILED.
+           EXEC CICS SEND TEXT
+                FROM(WS-RECEIVE-ERROR-LINE)
+                LENGTH(LENGTH OF WS-RECEIVE-ERROR-LINE)
+                ERASE
+           END-EXEC.
+           EXIT.
