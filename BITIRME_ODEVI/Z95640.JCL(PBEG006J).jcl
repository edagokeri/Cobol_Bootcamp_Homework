@@ -0,0 +1,112 @@
+//PBEG006J JOB (ACCTG),'EDA GOKERI',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-----------------------------------------------------------
+//* Copyright Contributors to the COBOL Programming Course
+//* SPDX-License-Identifier: CC-BY-4.0
+//*-----------------------------------------------------------
+//* Runs the PBEG006 batch stream end to end:
+//*   STEP010  PBEG006 reads INP-FILE, validates/dedups each
+//*            transaction and calls PBEGIDX for every record;
+//*            PBEGIDX's own full ACCT-REC sweep and the
+//*            PRINT-LINE/exception report it produces run inside
+//*            this same step, at PBEG006's CLOSE call (PBEG006
+//*            CALLs PBEGIDX, PBEGIDX CALLs ALTPROG) - there is no
+//*            separate step for them, since PBEGIDX is a CALLed
+//*            subprogram, not an independently dispatched one.
+//*            PBEG006 sets its own RETURN-CODE at end of run from
+//*            its own rejection counts plus the not-found/bad-data
+//*            responses PBEGIDX reported back on each CALL, so
+//*            STEP030 below can condition on the combined outcome
+//*            of both programs.
+//*   STEP030  routes the PRINT-LINE report to the print/email
+//*            distribution queue, unless STEP010 flagged enough
+//*            data errors to withhold it (see COND= below).
+//*-----------------------------------------------------------
+//*-----------------------------------------------------------
+//* PARM on STEP010 selects PBEGIDX's report mode and stale-date
+//* exception threshold: columns 1-8 are the mode keyword
+//* (blank-padded - 'INACTIVE' narrows PRINT-LINE to inactive
+//* accounts only, anything else including blanks runs the full
+//* listing), columns 9-13 are a zero-padded numeric override for
+//* the default 30-day threshold. The EXEC statement below ships the
+//* normal daily default; to run the inactive-accounts audit listing
+//* instead, or to change the threshold, resubmit with the PARM
+//* overridden, e.g.:
+//*   PARM='INACTIVE00030'   (inactive-only listing, default threshold)
+//*   PARM='FULL    00045'   (full listing, 45-day threshold)
+//*-----------------------------------------------------------
+//* RESTART controls whether this run's detail/report datasets get
+//* cleared before STEP010. OUTFILE/PRTLINE/EXCPTRPT are DISP=MOD so
+//* a restarted run (resuming from PBEG006's own checkpoint) can keep
+//* appending to the same day's partial output instead of losing it;
+//* a fresh day's run needs those three datasets emptied first, or
+//* MOD would keep appending this run's records on top of the last
+//* run's. Operator resubmitting after an abend overrides RESTART=Y
+//* on the JOB card or via the override card below; a normal
+//* scheduled run leaves it at the default.
+//* PBEG006.CHKFILE is a VSAM RRDS (ORGANIZATION RELATIVE in the
+//* program), so it is defined/deleted through IDCAMS rather than
+//* provisioned with a plain DD's SPACE=/DCB=, which cannot allocate
+//* a VSAM cluster. A fresh (RESTART=N) run deletes and redefines it
+//* empty along with OUTFILE/PRTLINE/EXCPTRPT so PBEG006 does not
+//* mistake a prior (possibly abended) run's leftover checkpoint for
+//* this run's restart point; a real restart (RESTART=Y) leaves the
+//* cluster alone so PBEG006 finds the checkpoint it wrote last time.
+//*-----------------------------------------------------------
+// SET RESTART=N
+// IF (&RESTART = 'N') THEN
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE Z95640.PBEG006.OUTFILE     NONVSAM PURGE
+  SET MAXCC = 0
+  DELETE Z95640.PBEGIDX.PRTLINE     NONVSAM PURGE
+  SET MAXCC = 0
+  DELETE Z95640.PBEGIDX.EXCPTRPT    NONVSAM PURGE
+  SET MAXCC = 0
+  DELETE Z95640.PBEG006.CHKFILE     CLUSTER PURGE
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(Z95640.PBEG006.CHKFILE) -
+         NUMBERED                              -
+         RECORDSIZE(90 90)                     -
+         RECORDS(100 50)                       -
+         VOLUMES(SYSDA))
+/*
+// ENDIF
+//*-----------------------------------------------------------
+//STEP010  EXEC PGM=PBEG006,PARM='FULL    00030'
+//STEPLIB  DD   DSN=Z95640.LOADLIB,DISP=SHR
+//OUTFILE  DD   DSN=Z95640.PBEG006.OUTFILE,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=101)
+//INPFILE  DD   DSN=Z95640.PBEG006.INPFILE,DISP=SHR
+//CHKFILE  DD   DSN=Z95640.PBEG006.CHKFILE,DISP=SHR
+//ACCTREC  DD   DSN=Z95640.PBEGIDX.ACCTREC,DISP=SHR
+//PRTLINE  DD   DSN=Z95640.PBEGIDX.PRTLINE,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=57)
+//EXCPTRPT DD   DSN=Z95640.PBEGIDX.EXCPTRPT,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=41)
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//JRNLFILE DD   DSN=Z95640.ALTPROG.JRNLFILE,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=82)
+//SYSOUT   DD   SYSOUT=*
+//*-----------------------------------------------------------
+//* only run the report-distribution step if PBEG006 completed
+//* with a return code below 4 (no data errors serious enough
+//* to abort the run)
+//*-----------------------------------------------------------
+//STEP030  EXEC PGM=IEBGENER,COND=(4,GE,STEP010)
+//SYSUT1   DD   DSN=Z95640.PBEGIDX.PRTLINE,DISP=SHR
+//SYSUT2   DD   SYSOUT=(,,,PRTDIST),
+//              OUTPUT=(*.PRTOUT)
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//PRTOUT   OUTPUT JESDS=ALL,DEST=OPS01,FORMDEF=STD1,
+//               EMAIL=ACCTOPS.DISTLIST
