@@ -8,23 +8,45 @@
        AUTHOR.        Eda Gokeri
       *--------------------
        ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    before/after audit trail for every name-correction
+      *    UPDATE transaction
+           SELECT JRNL-FILE ASSIGN  JRNLFILE
+                             STATUS JRNL-ST.
       *--------------------
        DATA DIVISION.
       *--------------------
+       FILE SECTION.
+       FD  JRNL-FILE RECORDING MODE F.
+       01  JRNL-REC.
+           05  JRNL-TIMESTAMP      PIC X(14).
+           05  JRNL-ID             PIC 9(05).
+           05  JRNL-DVZ            PIC 9(03).
+           05  JRNL-FNAME-PRE      PIC X(15).
+           05  JRNL-FNAME-POST     PIC X(15).
+           05  JRNL-LNAME-PRE      PIC X(15).
+           05  JRNL-LNAME-POST     PIC X(15).
+      *
        WORKING-STORAGE SECTION.
-       01  WS-SUB-AREA.
-           05 WS-SUB-FUNC    PIC 9(01).
-              88 WS-FUNC-OPEN          VALUE 1.
-              88 WS-FUNC-UPDATE        VALUE 3.
-              88 WS-FUNC-CLOSE         VALUE 9.
-           05 WS-SUB-ID      PIC X(05).
-           05 WS-SUB-DVZ     PIC X(03).
-           05 WS-SUB-RC      PIC X(02).
-           05 WS-SUB-DATA    PIC X(60).
+       01  WS-NAME-WORK-AREA.
            05  OUT-FNAME-FROM      PIC X(15).
            05  OUT-FNAME-TO        PIC X(15).
            05  OUT-LNAME-FROM      PIC X(15).
            05  OUT-LNAME-TO        PIC X(15).
+       01  JRNL-ST                 PIC 9(02).
+           88  JRNL-SUCCESS                VALUE 00 97.
+      *    JRNL-FILE is only opened via the batch OPEN call
+      *    (PBEG006/PBEGIDX driving a whole run); the online
+      *    transaction calls straight into UPDATE with no OPEN call
+      *    of its own, so 4500-WRITE-JOURNAL must not fire unless
+      *    this run actually opened the file first
+       01  WS-JRNL-OPEN-SW          PIC X(01) VALUE 'N'.
+           88  WS-JRNL-IS-OPEN              VALUE 'Y'.
+
+       LINKAGE SECTION.
+       COPY WSSUBAR.
       *--------------------
        PROCEDURE DIVISION USING WS-SUB-AREA.
       *--------------------
@@ -33,41 +55,72 @@
                PERFORM 1000-OPEN
            ELSE IF WS-FUNC-UPDATE
                PERFORM 2000-UPDATE
+           ELSE IF WS-FUNC-DELETE
+               PERFORM 2500-DELETE
            ELSE IF WS-FUNC-CLOSE
                PERFORM 3000-CLOSE
            ELSE
                DISPLAY "Invalid function code."
            END-IF.
-           EXIT.
+           GOBACK.
 
        1000-OPEN.
            DISPLAY "OPEN function called."
            DISPLAY "ID: " WS-SUB-ID
            DISPLAY "DVZ: " WS-SUB-DVZ
            DISPLAY "RC: " WS-SUB-RC
-           DISPLAY "DATA: " WS-SUB-DATA
+           OPEN OUTPUT JRNL-FILE.
+           SET WS-JRNL-IS-OPEN TO TRUE.
            EXIT.
 
        2000-UPDATE.
            DISPLAY "UPDATE function called."
            DISPLAY "ID: " WS-SUB-ID
            DISPLAY "DVZ: " WS-SUB-DVZ
-           DISPLAY "RC: " WS-SUB-RC
-           DISPLAY "DATA: " WS-SUB-DATA
+           MOVE WS-SUB-FNAME TO JRNL-FNAME-PRE
+           MOVE WS-SUB-LNAME TO JRNL-LNAME-PRE
            PERFORM 4000-PROCESS-UPDATE
+           IF WS-JRNL-IS-OPEN
+              PERFORM 4500-WRITE-JOURNAL
+           END-IF
            EXIT.
 
        4000-PROCESS-UPDATE.
-           MOVE WS-SUB-DATA TO OUT-LNAME-FROM
+           MOVE WS-SUB-FNAME TO OUT-FNAME-FROM
+           INSPECT OUT-FNAME-FROM REPLACING ALL 'E' BY 'I'
+           INSPECT OUT-FNAME-FROM REPLACING ALL 'A' BY 'E'
+           MOVE OUT-FNAME-FROM TO OUT-FNAME-TO
+           MOVE OUT-FNAME-TO   TO WS-SUB-FNAME
+
+           MOVE WS-SUB-LNAME TO OUT-LNAME-FROM
            INSPECT OUT-LNAME-FROM REPLACING ALL 'E' BY 'I'
            INSPECT OUT-LNAME-FROM REPLACING ALL 'A' BY 'E'
            MOVE OUT-LNAME-FROM TO OUT-LNAME-TO
+           MOVE OUT-LNAME-TO   TO WS-SUB-LNAME
+           EXIT.
+
+      *    one audit record per UPDATE, with the name as it was
+      *    before and after the transformation
+       4500-WRITE-JOURNAL.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO JRNL-TIMESTAMP
+           MOVE WS-SUB-ID    TO JRNL-ID
+           MOVE WS-SUB-DVZ   TO JRNL-DVZ
+           MOVE WS-SUB-FNAME TO JRNL-FNAME-POST
+           MOVE WS-SUB-LNAME TO JRNL-LNAME-POST
+           WRITE JRNL-REC.
+           EXIT.
+
+       2500-DELETE.
+           DISPLAY "DELETE function called."
+           DISPLAY "ID: " WS-SUB-ID
+           DISPLAY "DVZ: " WS-SUB-DVZ
            EXIT.
 
        3000-CLOSE.
            DISPLAY "CLOSE function called."
            DISPLAY "ID: " WS-SUB-ID
            DISPLAY "DVZ: " WS-SUB-DVZ
-           DISPLAY "RC: " WS-SUB-RC
-           DISPLAY "DATA: " WS-SUB-DATA
+           IF WS-JRNL-IS-OPEN
+              CLOSE JRNL-FILE
+           END-IF
            EXIT.
